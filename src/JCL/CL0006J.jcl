@@ -0,0 +1,31 @@
+//CL0006J  JOB (BANC-S),'CARGA CLIENTES',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*==============================================================
+//* CARGA MASIVA DE CLIENTES (batch)
+//* Ejecuta CL0006, que lee el archivo de entrada CLIENTIN (layout
+//* CLIENTES) y da de alta cada registro reutilizando la logica de
+//* Alta de CL0001, escribiendo las excepciones en RPTEXCCL
+//* (solicitud 002). CLICKPT lleva el checkpoint de reinicio: si el
+//* paso se corta y se relanza con este mismo JCL, CL0006 retoma
+//* desde el ultimo checkpoint en vez de reprocesar todo (solicitud
+//* 009). PASO005 solo asigna el dataset de checkpoint la primera
+//* vez (IEFBR14 no hace E/S, asi que DISP=MOD ahi no reposiciona
+//* nada); PASO010 lo abre DISP=OLD para que cada OPEN OUTPUT del
+//* programa reescriba realmente el unico registro vigente en vez
+//* de agregar uno nuevo al final.
+//*==============================================================
+//PASO005  EXEC PGM=IEFBR14
+//CLICKPT  DD   DSN=BANCS.CLIENTES.CARGA.CKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=55)
+//PASO010  EXEC PGM=CL0006
+//STEPLIB  DD   DSN=BANCS.CLIENTES.LOADLIB,DISP=SHR
+//CLIENTIN DD   DSN=BANCS.CLIENTES.CARGA.ENTRADA,DISP=SHR
+//RPTEXCCL DD   DSN=BANCS.CLIENTES.CARGA.EXCEPC,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=100)
+//CLICKPT  DD   DSN=BANCS.CLIENTES.CARGA.CKPT,DISP=(OLD,CATLG,CATLG)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
