@@ -0,0 +1,18 @@
+//CL0007J  JOB (BANC-S),'CONCIL CLIENTES',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*==============================================================
+//* CONCILIACION NOCTURNA DE CLIENTES (batch)
+//* Ejecuta CL0007, que compara el extracto nocturno de la Banca
+//* Central (COREEXT, layout CORECLI, ordenado por numero de
+//* cliente) contra CLIENTES y escribe el reporte de discrepancias
+//* en RPTDISC (solicitud 003).
+//*==============================================================
+//PASO010  EXEC PGM=CL0007
+//STEPLIB  DD   DSN=BANCS.CLIENTES.LOADLIB,DISP=SHR
+//COREEXT  DD   DSN=BANCS.CORE.EXTRACTO.CLIENTES,DISP=SHR
+//RPTDISC  DD   DSN=BANCS.CLIENTES.CONCIL.DISCREP,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=100)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
