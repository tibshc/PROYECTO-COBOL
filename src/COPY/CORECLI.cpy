@@ -0,0 +1,11 @@
+      *=================================================================
+      *    COPYBOOK: CORECLI
+      *    Layout del extracto nocturno de clientes de la Banca Central
+      *    (core banking), usado por el proceso de conciliacion contra
+      *    CLIENTES (solicitud 003).
+      *=================================================================
+       01  CORE-CLI-REG.
+           05  CORE-CLI-ID         PIC 9(10).
+           05  CORE-CLI-NOMBRE     PIC X(40).
+           05  CORE-CLI-APELLIDO   PIC X(40).
+           05  CORE-CLI-ESTADO     PIC X(01).
