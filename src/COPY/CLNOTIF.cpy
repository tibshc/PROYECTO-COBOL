@@ -0,0 +1,18 @@
+      *=================================================================
+      *    COPYBOOK: CLNOTIF
+      *    Layout del registro de notificacion saliente que se publica
+      *    cuando una Alta o una Baja de cliente se completa con exito,
+      *    para que Cuentas y Emision de Tarjetas puedan enterarse
+      *    (solicitud 008).
+      *=================================================================
+       01  NOTIF-REG.
+           05  NOT-CLI-ID          PIC 9(10).
+           05  NOT-ACCION          PIC X(04).
+               88  NOT-ACCION-ALTA        VALUE 'ALTA'.
+               88  NOT-ACCION-BAJA        VALUE 'BAJA'.
+           05  NOT-FEC-EFECTIVA    PIC X(10).
+           05  NOT-FECHA-GEN       PIC X(10).
+           05  NOT-HORA-GEN        PIC X(08).
+           05  NOT-ESTADO-ENVIO    PIC X(01) VALUE 'P'.
+               88  NOT-PENDIENTE           VALUE 'P'.
+               88  NOT-ENVIADA             VALUE 'E'.
