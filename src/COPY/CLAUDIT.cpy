@@ -0,0 +1,28 @@
+      *=================================================================
+      *    COPYBOOK: CLAUDIT
+      *    Layout del registro de auditoria de Clientes. Un registro
+      *    por cada invocacion de Alta/Baja/Modificacion/Consulta
+      *    disparada desde CL0000 (solicitud 004).
+      *=================================================================
+       01  AUDIT-REG.
+           05  AUD-FECHA           PIC X(10).
+           05  AUD-HORA            PIC X(08).
+           05  AUD-USUARIO         PIC X(08).
+           05  AUD-TERMINAL        PIC X(08).
+           05  AUD-OPCION          PIC 9(01).
+           05  AUD-OPCION-DESC     PIC X(15).
+           05  AUD-CLI-ID          PIC 9(10).
+           05  AUD-RETURN-CODE     PIC 9(02).
+           05  AUD-SQLCODE         PIC S9(9).
+           05  AUD-VALOR-ANTES.
+               10  AUD-A-DIRECCION PIC X(60).
+               10  AUD-A-TELEFONO  PIC X(15).
+               10  AUD-A-EMAIL     PIC X(50).
+               10  AUD-A-ESTADO    PIC X(01).
+               10  AUD-A-RIESGO    PIC X(02).
+           05  AUD-VALOR-DESPUES.
+               10  AUD-D-DIRECCION PIC X(60).
+               10  AUD-D-TELEFONO  PIC X(15).
+               10  AUD-D-EMAIL     PIC X(50).
+               10  AUD-D-ESTADO    PIC X(01).
+               10  AUD-D-RIESGO    PIC X(02).
