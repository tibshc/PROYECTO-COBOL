@@ -0,0 +1,51 @@
+      *=================================================================
+      *    COPYBOOK: CLLKAREA
+      *    Area de comunicacion (comarea) entre CL0000 y los programas
+      *    transaccionales de Clientes (CL0001-CL0005). Se pasa en el
+      *    CALL ... USING y trae de vuelta el resultado de la
+      *    operacion para que CL0000 pueda informarle al operador.
+      *=================================================================
+       01  CL-COMAREA.
+           05  CL-USUARIO          PIC X(08).
+           05  CL-TERMINAL         PIC X(08).
+           05  CL-OPCION           PIC 9(01).
+           05  CL-CLI-ID           PIC 9(10).
+           05  CL-RETURN-CODE      PIC 9(02).
+               88  CL-RC-OK                  VALUE 00.
+               88  CL-RC-NO-ENCONTRADO       VALUE 04.
+               88  CL-RC-DUPLICADO           VALUE 08.
+               88  CL-RC-ERROR-BD            VALUE 12.
+               88  CL-RC-ERROR-VALIDACION    VALUE 16.
+               88  CL-RC-CANCELADO           VALUE 20.
+           05  CL-SQLCODE-OUT      PIC S9(9).
+           05  CL-MENSAJE          PIC X(60).
+           05  CL-MODO-EJECUCION   PIC X(01) VALUE 'O'.
+               88  CL-MODO-ONLINE            VALUE 'O'.
+               88  CL-MODO-BATCH             VALUE 'B'.
+      *    Datos del cliente para altas por lote (CL0006), que en
+      *    modo online CL0001 captura por pantalla en su lugar.
+           05  CL-LOTE-DATOS.
+               10  CL-LOTE-TIPO-DOC    PIC X(02).
+               10  CL-LOTE-NUM-DOC     PIC X(15).
+               10  CL-LOTE-NOMBRE      PIC X(40).
+               10  CL-LOTE-APELLIDO    PIC X(40).
+               10  CL-LOTE-DIRECCION   PIC X(60).
+               10  CL-LOTE-TELEFONO    PIC X(15).
+               10  CL-LOTE-EMAIL       PIC X(50).
+               10  CL-LOTE-FEC-ALTA    PIC X(10).
+      *    Imagenes antes/despues de los campos que efectivamente
+      *    modifican Baja (CL-*-ESTADO) y Modificacion (CL-*-DIRECCION/
+      *    TELEFONO/EMAIL/RIESGO), para la auditoria (solicitud 004,
+      *    ampliado en solicitud 007 con la clasificacion de riesgo).
+           05  CL-ANTES.
+               10  CL-A-DIRECCION      PIC X(60).
+               10  CL-A-TELEFONO       PIC X(15).
+               10  CL-A-EMAIL          PIC X(50).
+               10  CL-A-ESTADO         PIC X(01).
+               10  CL-A-RIESGO         PIC X(02).
+           05  CL-DESPUES.
+               10  CL-D-DIRECCION      PIC X(60).
+               10  CL-D-TELEFONO       PIC X(15).
+               10  CL-D-EMAIL          PIC X(50).
+               10  CL-D-ESTADO         PIC X(01).
+               10  CL-D-RIESGO         PIC X(02).
