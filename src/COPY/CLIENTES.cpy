@@ -0,0 +1,26 @@
+      *=================================================================
+      *    COPYBOOK: CLIENTES
+      *    Layout del registro maestro de Clientes (tabla CLIENTES).
+      *    Usado como area de host variables (EXEC SQL) y como
+      *    layout de registro en los procesos batch (FD) que leen
+      *    o escriben extractos de clientes.
+      *=================================================================
+       01  CLIENTES-REG.
+           05  CLI-ID              PIC 9(10).
+           05  CLI-TIPO-DOC        PIC X(02).
+           05  CLI-NUM-DOC         PIC X(15).
+           05  CLI-NOMBRE          PIC X(40).
+           05  CLI-APELLIDO        PIC X(40).
+           05  CLI-DIRECCION       PIC X(60).
+           05  CLI-TELEFONO        PIC X(15).
+           05  CLI-EMAIL           PIC X(50).
+           05  CLI-ESTADO          PIC X(01).
+               88  CLI-ACTIVO              VALUE 'A'.
+               88  CLI-INACTIVO            VALUE 'I'.
+           05  CLI-FEC-ALTA        PIC X(10).
+           05  CLI-RIESGO          PIC X(02).
+               88  CLI-RIESGO-SIN-CLASIF   VALUE 'SC'.
+               88  CLI-RIESGO-BAJO         VALUE 'BA'.
+               88  CLI-RIESGO-MEDIO        VALUE 'MD'.
+               88  CLI-RIESGO-ALTO         VALUE 'AL'.
+           05  CLI-FEC-KYC         PIC X(10).
