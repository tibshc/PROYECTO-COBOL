@@ -0,0 +1,12 @@
+      *=================================================================
+      *    COPYBOOK: CLCKPT
+      *    Layout del registro de checkpoint/restart del cargador
+      *    batch de Clientes CL0006 (solicitud 009).
+      *=================================================================
+       01  CKPT-REG.
+           05  CKPT-ULT-REG-NUM    PIC 9(09).
+           05  CKPT-ULT-CLI-ID     PIC 9(10).
+           05  CKPT-CONTADOR-OK    PIC 9(09).
+           05  CKPT-CONTADOR-ERR   PIC 9(09).
+           05  CKPT-FECHA          PIC X(10).
+           05  CKPT-HORA           PIC X(08).
