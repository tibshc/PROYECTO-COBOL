@@ -0,0 +1,194 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CL0007.
+       AUTHOR. BANC-S.
+      *=================================================================
+      *    CONCILIACION NOCTURNA DE CLIENTES (BATCH)
+      *    Compara, registro a registro por numero de cliente, el
+      *    extracto nocturno de la Banca Central (CORECLI) contra
+      *    CLIENTES y emite un reporte de discrepancias: clientes que
+      *    existen en un sistema y no en el otro, o que existen en
+      *    ambos con nombre/estado distinto. Se ejecuta desde el JCL
+      *    CL0007J (solicitud 003).
+      *=================================================================
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CORE-FILE ASSIGN TO COREEXT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CORE-STATUS.
+           SELECT DISCREP-FILE ASSIGN TO RPTDISC
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-DISCREP-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CORE-FILE
+           RECORDING MODE IS F.
+           COPY CORECLI.
+
+       FD  DISCREP-FILE
+           RECORDING MODE IS F.
+       01  DISC-LINEA               PIC X(100).
+
+       WORKING-STORAGE SECTION.
+
+      *=================================================================
+      *    VARIABLES DE BASE DE DATOS Y HOST (ESQL)
+      *=================================================================
+           EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+           COPY CLIENTES.
+
+           EXEC SQL END DECLARE SECTION END-EXEC.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      *=================================================================
+      *    VARIABLES DE CONTROL Y LOGICA
+      *=================================================================
+       01  WS-CORE-STATUS           PIC X(02).
+           88  WS-FIN-CORE                  VALUE '10'.
+       01  WS-DISCREP-STATUS        PIC X(02).
+       01  WS-FIN-CLIENTES          PIC X(01) VALUE 'N'.
+           88  WS-NO-HAY-MAS-CLIENTES       VALUE 'S'.
+       01  WS-SQLCODE-DISP          PIC -(8)9.
+
+       01  WS-CONTADOR-COMPARADOS   PIC 9(07) VALUE 0.
+       01  WS-CONTADOR-DISCREP      PIC 9(07) VALUE 0.
+
+       01  WS-LINEA-ENCABEZADO      PIC X(100) VALUE
+           "REPORTE DE DISCREPANCIAS - CONCILIACION NOCTURNA CLIENTES".
+
+       01  WS-LINEA-DISCREPANCIA.
+           05  WS-DISC-CLI-ID       PIC Z(9)9.
+           05  FILLER               PIC X(03) VALUE SPACES.
+           05  WS-DISC-DETALLE      PIC X(80).
+
+       01  WS-LINEA-TOTAL-COMP.
+           05  FILLER               PIC X(24) VALUE
+               "Clientes comparados   : ".
+           05  WS-TOT-COMPARADOS    PIC ZZZ,ZZ9.
+
+       01  WS-LINEA-TOTAL-DISC.
+           05  FILLER               PIC X(24) VALUE
+               "Discrepancias halladas: ".
+           05  WS-TOT-DISCREP       PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+           PERFORM 0100-INICIALIZAR
+           PERFORM 0200-CONCILIAR
+               UNTIL WS-FIN-CORE AND WS-NO-HAY-MAS-CLIENTES
+           PERFORM 0900-FINALIZAR
+           STOP RUN.
+
+       0100-INICIALIZAR.
+           OPEN INPUT CORE-FILE
+           OPEN OUTPUT DISCREP-FILE
+           WRITE DISC-LINEA FROM WS-LINEA-ENCABEZADO
+           MOVE SPACES TO DISC-LINEA
+           WRITE DISC-LINEA
+
+           EXEC SQL
+               DECLARE CUR-CLIENTES CURSOR FOR
+                   SELECT CLI_ID, CLI_NOMBRE, CLI_APELLIDO, CLI_ESTADO
+                       FROM CLIENTES
+                       ORDER BY CLI_ID
+           END-EXEC
+
+           EXEC SQL
+               OPEN CUR-CLIENTES
+           END-EXEC
+
+           PERFORM 1000-LEER-CORE
+           PERFORM 1100-LEER-CLIENTE.
+
+       0200-CONCILIAR.
+           EVALUATE TRUE
+               WHEN WS-FIN-CORE
+                   PERFORM 3000-DISCREP-SOLO-CLIENTES
+                   PERFORM 1100-LEER-CLIENTE
+               WHEN WS-NO-HAY-MAS-CLIENTES
+                   PERFORM 2000-DISCREP-SOLO-CORE
+                   PERFORM 1000-LEER-CORE
+               WHEN CORE-CLI-ID < CLI-ID
+                   PERFORM 2000-DISCREP-SOLO-CORE
+                   PERFORM 1000-LEER-CORE
+               WHEN CORE-CLI-ID > CLI-ID
+                   PERFORM 3000-DISCREP-SOLO-CLIENTES
+                   PERFORM 1100-LEER-CLIENTE
+               WHEN OTHER
+                   PERFORM 4000-COMPARAR-COINCIDENTES
+                   PERFORM 1000-LEER-CORE
+                   PERFORM 1100-LEER-CLIENTE
+           END-EVALUATE.
+
+       1000-LEER-CORE.
+           READ CORE-FILE
+               AT END
+                   MOVE '10' TO WS-CORE-STATUS
+           END-READ.
+
+       1100-LEER-CLIENTE.
+           EXEC SQL
+               FETCH CUR-CLIENTES
+                   INTO :CLI-ID, :CLI-NOMBRE, :CLI-APELLIDO, :CLI-ESTADO
+           END-EXEC
+
+           IF SQLCODE = 100
+               MOVE 'S' TO WS-FIN-CLIENTES
+           END-IF.
+
+       2000-DISCREP-SOLO-CORE.
+           MOVE CORE-CLI-ID    TO WS-DISC-CLI-ID
+           MOVE "Presente en Core pero no en CLIENTES"
+               TO WS-DISC-DETALLE
+           PERFORM 5000-ESCRIBIR-DISCREPANCIA.
+
+       3000-DISCREP-SOLO-CLIENTES.
+           MOVE CLI-ID         TO WS-DISC-CLI-ID
+           MOVE "Presente en CLIENTES pero no en Core"
+               TO WS-DISC-DETALLE
+           PERFORM 5000-ESCRIBIR-DISCREPANCIA.
+
+       4000-COMPARAR-COINCIDENTES.
+           ADD 1 TO WS-CONTADOR-COMPARADOS
+           IF CORE-CLI-NOMBRE NOT = CLI-NOMBRE
+              OR CORE-CLI-APELLIDO NOT = CLI-APELLIDO
+               MOVE CLI-ID     TO WS-DISC-CLI-ID
+               MOVE "Nombre distinto entre Core y CLIENTES"
+                   TO WS-DISC-DETALLE
+               PERFORM 5000-ESCRIBIR-DISCREPANCIA
+           END-IF
+           IF CORE-CLI-ESTADO NOT = CLI-ESTADO
+               MOVE CLI-ID     TO WS-DISC-CLI-ID
+               MOVE "Estado distinto entre Core y CLIENTES"
+                   TO WS-DISC-DETALLE
+               PERFORM 5000-ESCRIBIR-DISCREPANCIA
+           END-IF.
+
+       5000-ESCRIBIR-DISCREPANCIA.
+           ADD 1 TO WS-CONTADOR-DISCREP
+           WRITE DISC-LINEA FROM WS-LINEA-DISCREPANCIA.
+
+       0900-FINALIZAR.
+           EXEC SQL
+               CLOSE CUR-CLIENTES
+           END-EXEC
+
+           CLOSE CORE-FILE
+
+           MOVE SPACES TO DISC-LINEA
+           WRITE DISC-LINEA
+           MOVE WS-CONTADOR-COMPARADOS  TO WS-TOT-COMPARADOS
+           WRITE DISC-LINEA FROM WS-LINEA-TOTAL-COMP
+           MOVE WS-CONTADOR-DISCREP     TO WS-TOT-DISCREP
+           WRITE DISC-LINEA FROM WS-LINEA-TOTAL-DISC
+
+           CLOSE DISCREP-FILE
+
+           DISPLAY "Conciliacion nocturna finalizada."
+           DISPLAY "Comparados: " WS-CONTADOR-COMPARADOS
+                   " Discrepancias: " WS-CONTADOR-DISCREP.
