@@ -1,66 +1,218 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CL0000.
        AUTHOR. BANC-S.
-       
+
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
-       
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO AUDITCLI
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+           COPY CLAUDIT.
+
        WORKING-STORAGE SECTION.
-       
+
       *=================================================================
       *    VARIABLES DE BASE DE DATOS Y HOST (ESQL)
       *=================================================================
            EXEC SQL BEGIN DECLARE SECTION END-EXEC.
-           
+
       *    Incluir el copybook generado de Clientes
            COPY CLIENTES.
-           
+
            EXEC SQL END DECLARE SECTION END-EXEC.
-           
+
            EXEC SQL INCLUDE SQLCA END-EXEC.
-           
+
+      *=================================================================
+      *    COMAREA HACIA CL0001-CL0005
+      *=================================================================
+           COPY CLLKAREA.
+
       *=================================================================
       *    VARIABLES DE CONTROL Y LOGICA
       *=================================================================
        01  WS-OPCION          PIC 9 VALUE 0.
+       01  WS-OPCION-ENTRADA  PIC X VALUE SPACE.
+       01  WS-OPCION-VALIDA   PIC X VALUE 'N'.
+           88  WS-HAY-OPCION-VALIDA    VALUE 'S'.
        01  WS-FIN             PIC X VALUE 'N'.
-       
+       01  WS-AUDIT-STATUS    PIC X(02).
+           88  WS-AUDIT-NO-EXISTE      VALUE '35'.
+       01  WS-FECHA-AUD       PIC X(10).
+       01  WS-HORA-AUD        PIC X(08).
+
        PROCEDURE DIVISION.
-       
+
        0000-MAIN.
+           PERFORM 0050-INICIALIZAR
            PERFORM UNTIL WS-FIN = 'S'
-               DISPLAY "======================================="
-               DISPLAY "     SISTEMA BANCARIO - CLIENTES       "
-               DISPLAY "======================================="
-               DISPLAY " 1. Alta de Cliente (Llamar a CL0001)  "
-               DISPLAY " 2. Baja de Cliente (Llamar a CL0002)  "
-               DISPLAY " 3. Modificacion    (Llamar a CL0003)  "
-               DISPLAY " 4. Consulta        (Llamar a CL0004)  "
-               DISPLAY " 9. Salir                              "
-               DISPLAY "======================================="
+               PERFORM 0100-MOSTRAR-MENU
+               PERFORM 0150-LEER-OPCION-VALIDA
+               PERFORM 0200-PROCESAR-OPCION
+           END-PERFORM
+           PERFORM 0950-FINALIZAR
+           STOP RUN.
+
+       0050-INICIALIZAR.
+           DISPLAY "Usuario (id de operador): " WITH NO ADVANCING
+           ACCEPT CL-USUARIO
+           DISPLAY "Terminal                : " WITH NO ADVANCING
+           ACCEPT CL-TERMINAL
+
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-NO-EXISTE
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+
+       0100-MOSTRAR-MENU.
+           DISPLAY "======================================="
+           DISPLAY "     SISTEMA BANCARIO - CLIENTES       "
+           DISPLAY "======================================="
+           DISPLAY " 1. Alta de Cliente (Llamar a CL0001)  "
+           DISPLAY " 2. Baja de Cliente (Llamar a CL0002)  "
+           DISPLAY " 3. Modificacion    (Llamar a CL0003)  "
+           DISPLAY " 4. Consulta        (Llamar a CL0004)  "
+           DISPLAY " 5. Listado de Clientes (CL0005)       "
+           DISPLAY " 9. Salir                              "
+           DISPLAY "=======================================".
+
+       0150-LEER-OPCION-VALIDA.
+      *    Se re-pregunta en el mismo estado de pantalla (sin volver a
+      *    dibujar el menu completo) hasta recibir 1,2,3,4,5 o 9
+      *    (solicitud 005).
+           MOVE 'N' TO WS-OPCION-VALIDA
+           PERFORM UNTIL WS-HAY-OPCION-VALIDA
                DISPLAY "Seleccione una opcion: " WITH NO ADVANCING
-               ACCEPT WS-OPCION
-               
-               EVALUATE WS-OPCION
-                   WHEN 1
-                       DISPLAY "Llamando a CL0001..."
-      *                CALL 'CL0001'
-                   WHEN 2
-                       DISPLAY "Llamando a CL0002..."
-      *                CALL 'CL0002'
-                   WHEN 3
-                       DISPLAY "Llamando a CL0003..."
-      *                CALL 'CL0003'
-                   WHEN 4
-                       DISPLAY "Llamando a CL0004..."
-      *                CALL 'CL0004'
-                   WHEN 9
-                       MOVE 'S' TO WS-FIN
+               ACCEPT WS-OPCION-ENTRADA
+               EVALUATE WS-OPCION-ENTRADA
+                   WHEN '1' THRU '5'
+                   WHEN '9'
+                       MOVE 'S' TO WS-OPCION-VALIDA
                    WHEN OTHER
-                       DISPLAY "Opcion invalida."
+                       DISPLAY "Opcion invalida. Ingrese 1,2,3,4,5"
+                               " o 9."
                END-EVALUATE
-           END-PERFORM.
-           
+           END-PERFORM
+           MOVE WS-OPCION-ENTRADA TO WS-OPCION.
+
+       0200-PROCESAR-OPCION.
+           EVALUATE WS-OPCION
+               WHEN 1
+                   PERFORM 1000-ALTA
+               WHEN 2
+                   PERFORM 2000-BAJA
+               WHEN 3
+                   PERFORM 3000-MODIFICACION
+               WHEN 4
+                   PERFORM 4000-CONSULTA
+               WHEN 5
+                   PERFORM 5000-LISTADO
+               WHEN 9
+                   MOVE 'S' TO WS-FIN
+               WHEN OTHER
+                   DISPLAY "Opcion invalida"
+           END-EVALUATE.
+
+       0250-REINICIAR-COMAREA.
+      *    Limpia la comarea antes de cada transaccion.
+           MOVE WS-OPCION         TO CL-OPCION
+           MOVE 0                 TO CL-CLI-ID
+           MOVE 00                TO CL-RETURN-CODE
+           MOVE 0                 TO CL-SQLCODE-OUT
+           MOVE SPACES            TO CL-MENSAJE
+           MOVE 'O'               TO CL-MODO-EJECUCION
+           MOVE SPACES            TO CL-ANTES
+           MOVE SPACES            TO CL-DESPUES.
+
+       1000-ALTA.
+           PERFORM 0250-REINICIAR-COMAREA
+           CALL 'CL0001' USING CL-COMAREA
+           PERFORM 0500-MOSTRAR-RESULTADO
+           PERFORM 0600-AUDITAR.
+
+       2000-BAJA.
+           PERFORM 0250-REINICIAR-COMAREA
+           CALL 'CL0002' USING CL-COMAREA
+           PERFORM 0500-MOSTRAR-RESULTADO
+           PERFORM 0600-AUDITAR.
+
+       3000-MODIFICACION.
+           PERFORM 0250-REINICIAR-COMAREA
+           CALL 'CL0003' USING CL-COMAREA
+           PERFORM 0500-MOSTRAR-RESULTADO
+           PERFORM 0600-AUDITAR.
+
+       4000-CONSULTA.
+           PERFORM 0250-REINICIAR-COMAREA
+           CALL 'CL0004' USING CL-COMAREA
+           PERFORM 0500-MOSTRAR-RESULTADO
+           PERFORM 0600-AUDITAR.
+
+       5000-LISTADO.
+      *    Reporte de listado de clientes para los supervisores de
+      *    sucursal (solicitud 001). No se audita como Alta/Baja/
+      *    Modificacion/Consulta porque no modifica ni expone un
+      *    cliente puntual, solo dispara un reporte.
+           PERFORM 0250-REINICIAR-COMAREA
+           CALL 'CL0005' USING CL-COMAREA
+           PERFORM 0500-MOSTRAR-RESULTADO.
+
+       0500-MOSTRAR-RESULTADO.
+      *    Traduce el resultado de la transaccion (return code y
+      *    SQLCODE devueltos en la comarea) a un mensaje real para el
+      *    operador en vez de simplemente volver al menu (solicitud
+      *    000).
+           EVALUATE TRUE
+               WHEN CL-RC-OK
+                   DISPLAY "OK: " CL-MENSAJE
+               WHEN CL-RC-NO-ENCONTRADO
+                   DISPLAY "AVISO: " CL-MENSAJE
+               WHEN CL-RC-DUPLICADO
+               WHEN CL-RC-ERROR-BD
+               WHEN CL-RC-ERROR-VALIDACION
+                   DISPLAY "ERROR: " CL-MENSAJE
+               WHEN OTHER
+                   DISPLAY "ERROR: " CL-MENSAJE
+           END-EVALUATE.
+
+       0600-AUDITAR.
+      *    Registra quien hizo que y cuando para Alta/Baja/
+      *    Modificacion/Consulta, incluyendo los valores antes/despues
+      *    para Baja y Modificacion (solicitud 004).
+           CALL 'CL0009' USING WS-FECHA-AUD, WS-HORA-AUD
+
+           INITIALIZE AUDIT-REG
+           MOVE WS-FECHA-AUD      TO AUD-FECHA
+           MOVE WS-HORA-AUD       TO AUD-HORA
+           MOVE CL-USUARIO        TO AUD-USUARIO
+           MOVE CL-TERMINAL       TO AUD-TERMINAL
+           MOVE CL-OPCION         TO AUD-OPCION
+           MOVE CL-CLI-ID         TO AUD-CLI-ID
+           MOVE CL-RETURN-CODE    TO AUD-RETURN-CODE
+           MOVE CL-SQLCODE-OUT    TO AUD-SQLCODE
+           MOVE CL-ANTES          TO AUD-VALOR-ANTES
+           MOVE CL-DESPUES        TO AUD-VALOR-DESPUES
+
+           EVALUATE CL-OPCION
+               WHEN 1
+                   MOVE "ALTA"           TO AUD-OPCION-DESC
+               WHEN 2
+                   MOVE "BAJA"           TO AUD-OPCION-DESC
+               WHEN 3
+                   MOVE "MODIFICACION"   TO AUD-OPCION-DESC
+               WHEN 4
+                   MOVE "CONSULTA"       TO AUD-OPCION-DESC
+           END-EVALUATE
+
+           WRITE AUDIT-REG.
+
+       0950-FINALIZAR.
+           CLOSE AUDIT-FILE
            DISPLAY "Saliendo del Modulo de Clientes...".
-           STOP RUN.
