@@ -0,0 +1,137 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CL0001.
+       AUTHOR. BANC-S.
+      *=================================================================
+      *    ALTA DE CLIENTE
+      *    Transaccion que captura los datos de un cliente nuevo y lo
+      *    inserta en CLIENTES. Es invocada por el menu CL0000
+      *    (opcion 1) en modo online (CL-MODO-ONLINE), capturando los
+      *    datos por pantalla, y por el cargador batch CL0006 en modo
+      *    lote (CL-MODO-BATCH), tomando los datos de CL-LOTE-DATOS
+      *    en vez de la pantalla. En ambos casos la insercion la hace
+      *    el mismo parrafo 2000-INSERTAR-CLIENTE, que al finalizar con
+      *    exito publica una notificacion saliente via CL0008
+      *    (solicitud 008).
+      *=================================================================
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      *=================================================================
+      *    VARIABLES DE BASE DE DATOS Y HOST (ESQL)
+      *=================================================================
+           EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+           COPY CLIENTES.
+
+           EXEC SQL END DECLARE SECTION END-EXEC.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      *=================================================================
+      *    VARIABLES DE CONTROL Y LOGICA
+      *=================================================================
+       01  WS-SQLCODE-DISP        PIC -(8)9.
+
+       LINKAGE SECTION.
+           COPY CLLKAREA.
+
+       PROCEDURE DIVISION USING CL-COMAREA.
+
+       0000-MAIN.
+           INITIALIZE CLIENTES-REG
+           MOVE 00                TO CL-RETURN-CODE
+           MOVE 0                 TO CL-SQLCODE-OUT
+           MOVE SPACES            TO CL-MENSAJE
+
+           IF CL-MODO-BATCH
+               PERFORM 1500-CARGAR-DESDE-LOTE
+           ELSE
+               PERFORM 1000-CAPTURAR-DATOS
+           END-IF
+
+           IF CL-RC-OK
+               PERFORM 2000-INSERTAR-CLIENTE
+           END-IF
+
+           GOBACK.
+
+       1000-CAPTURAR-DATOS.
+           DISPLAY "---- ALTA DE CLIENTE ----"
+           DISPLAY "Numero de cliente         : " WITH NO ADVANCING
+           ACCEPT CLI-ID
+           DISPLAY "Tipo de documento (2 pos) : " WITH NO ADVANCING
+           ACCEPT CLI-TIPO-DOC
+           DISPLAY "Numero de documento       : " WITH NO ADVANCING
+           ACCEPT CLI-NUM-DOC
+           DISPLAY "Nombre                    : " WITH NO ADVANCING
+           ACCEPT CLI-NOMBRE
+           DISPLAY "Apellido                  : " WITH NO ADVANCING
+           ACCEPT CLI-APELLIDO
+           DISPLAY "Direccion                 : " WITH NO ADVANCING
+           ACCEPT CLI-DIRECCION
+           DISPLAY "Telefono                  : " WITH NO ADVANCING
+           ACCEPT CLI-TELEFONO
+           DISPLAY "Email                     : " WITH NO ADVANCING
+           ACCEPT CLI-EMAIL
+           DISPLAY "Fecha de alta (AAAA-MM-DD): " WITH NO ADVANCING
+           ACCEPT CLI-FEC-ALTA
+           MOVE 'A'               TO CLI-ESTADO
+           MOVE 'SC'              TO CLI-RIESGO
+           MOVE SPACES            TO CLI-FEC-KYC
+
+           MOVE CLI-ID            TO CL-CLI-ID.
+
+       1500-CARGAR-DESDE-LOTE.
+           MOVE CL-CLI-ID          TO CLI-ID
+           MOVE CL-LOTE-TIPO-DOC   TO CLI-TIPO-DOC
+           MOVE CL-LOTE-NUM-DOC    TO CLI-NUM-DOC
+           MOVE CL-LOTE-NOMBRE     TO CLI-NOMBRE
+           MOVE CL-LOTE-APELLIDO   TO CLI-APELLIDO
+           MOVE CL-LOTE-DIRECCION  TO CLI-DIRECCION
+           MOVE CL-LOTE-TELEFONO   TO CLI-TELEFONO
+           MOVE CL-LOTE-EMAIL      TO CLI-EMAIL
+           MOVE CL-LOTE-FEC-ALTA   TO CLI-FEC-ALTA
+           MOVE 'A'                TO CLI-ESTADO
+           MOVE 'SC'               TO CLI-RIESGO
+           MOVE SPACES             TO CLI-FEC-KYC.
+
+       2000-INSERTAR-CLIENTE.
+           EXEC SQL
+               INSERT INTO CLIENTES
+                   (CLI_ID, CLI_TIPO_DOC, CLI_NUM_DOC, CLI_NOMBRE,
+                    CLI_APELLIDO, CLI_DIRECCION, CLI_TELEFONO,
+                    CLI_EMAIL, CLI_ESTADO, CLI_FEC_ALTA, CLI_RIESGO,
+                    CLI_FEC_KYC)
+               VALUES
+                   (:CLI-ID, :CLI-TIPO-DOC, :CLI-NUM-DOC, :CLI-NOMBRE,
+                    :CLI-APELLIDO, :CLI-DIRECCION, :CLI-TELEFONO,
+                    :CLI-EMAIL, :CLI-ESTADO, :CLI-FEC-ALTA,
+                    :CLI-RIESGO, :CLI-FEC-KYC)
+           END-EXEC
+
+           MOVE SQLCODE TO CL-SQLCODE-OUT
+           MOVE SQLCODE TO WS-SQLCODE-DISP
+           EVALUATE SQLCODE
+               WHEN 0
+                   MOVE 00 TO CL-RETURN-CODE
+                   MOVE "Cliente dado de alta correctamente"
+                       TO CL-MENSAJE
+                   CALL 'CL0008' USING CLI-ID, 'ALTA', CLI-FEC-ALTA
+               WHEN -803
+                   MOVE 08 TO CL-RETURN-CODE
+                   STRING "Cliente duplicado - SQLCODE "
+                          DELIMITED SIZE
+                          WS-SQLCODE-DISP
+                          DELIMITED SIZE
+                       INTO CL-MENSAJE
+               WHEN OTHER
+                   MOVE 12 TO CL-RETURN-CODE
+                   STRING "Error de base de datos SQLCODE "
+                          DELIMITED SIZE
+                          WS-SQLCODE-DISP
+                          DELIMITED SIZE
+                       INTO CL-MENSAJE
+           END-EVALUATE.
