@@ -0,0 +1,37 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CL0009.
+       AUTHOR. BANC-S.
+      *=================================================================
+      *    UTILITARIO DE FECHA/HORA DEL SISTEMA
+      *    Devuelve la fecha y hora actuales ya formateadas
+      *    (AAAA-MM-DD / HH:MM:SS) para que los distintos programas de
+      *    Clientes (auditoria, notificaciones, reportes) no repitan
+      *    cada uno el desarme de FUNCTION CURRENT-DATE.
+      *=================================================================
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-FECHA-HORA-SIS      PIC X(21).
+
+       LINKAGE SECTION.
+       01  LK-FECHA               PIC X(10).
+       01  LK-HORA                PIC X(08).
+
+       PROCEDURE DIVISION USING LK-FECHA, LK-HORA.
+
+       0000-MAIN.
+           MOVE FUNCTION CURRENT-DATE TO WS-FECHA-HORA-SIS
+
+           STRING WS-FECHA-HORA-SIS(1:4) "-"
+                  WS-FECHA-HORA-SIS(5:2) "-"
+                  WS-FECHA-HORA-SIS(7:2)
+               DELIMITED BY SIZE INTO LK-FECHA
+
+           STRING WS-FECHA-HORA-SIS(9:2)  ":"
+                  WS-FECHA-HORA-SIS(11:2) ":"
+                  WS-FECHA-HORA-SIS(13:2)
+               DELIMITED BY SIZE INTO LK-HORA
+
+           GOBACK.
