@@ -0,0 +1,237 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CL0006.
+       AUTHOR. BANC-S.
+      *=================================================================
+      *    CARGA MASIVA DE CLIENTES (BATCH)
+      *    Lee un archivo secuencial de clientes en el layout CLIENTES
+      *    y da de alta cada registro reutilizando la misma logica de
+      *    Alta de CL0001 (CALL 'CL0001' en modo lote). Los registros
+      *    que fallan (duplicados, error de base de datos, etc.) se
+      *    escriben en un reporte de excepciones. Se ejecuta desde el
+      *    JCL CL0006J (solicitud 002). Cada WS-INTERVALO-CKPT
+      *    registros graba un checkpoint (DD CLICKPT); si el paso se
+      *    corta y se relanza, retoma desde el ultimo checkpoint en
+      *    vez de reprocesar el archivo completo (solicitud 009).
+      *=================================================================
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ENTRADA-FILE ASSIGN TO CLIENTIN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ENTRADA-STATUS.
+           SELECT EXCEPCION-FILE ASSIGN TO RPTEXCCL
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXCEPCION-STATUS.
+           SELECT CKPT-FILE ASSIGN TO CLICKPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ENTRADA-FILE
+           RECORDING MODE IS F.
+           COPY CLIENTES.
+
+       FD  EXCEPCION-FILE
+           RECORDING MODE IS F.
+       01  EXC-LINEA               PIC X(100).
+
+       FD  CKPT-FILE
+           RECORDING MODE IS F.
+           COPY CLCKPT.
+
+       WORKING-STORAGE SECTION.
+       01  WS-ENTRADA-STATUS       PIC X(02).
+           88  WS-FIN-ARCHIVO              VALUE '10'.
+       01  WS-EXCEPCION-STATUS     PIC X(02).
+           88  WS-EXCEPCION-NO-EXISTE      VALUE '35'.
+       01  WS-CKPT-STATUS          PIC X(02).
+           88  WS-CKPT-NO-EXISTE           VALUE '35'.
+       01  WS-HAY-CHECKPOINT       PIC X(01) VALUE 'N'.
+           88  WS-HAY-CHECKPOINT-VALIDO    VALUE 'S'.
+       01  WS-REINICIO-DESDE       PIC 9(09) VALUE 0.
+       01  WS-CONTADOR-CKPT        PIC 9(05) VALUE 0.
+       01  WS-INTERVALO-CKPT       PIC 9(05) VALUE 1000.
+       01  WS-FECHA-CKPT           PIC X(10).
+       01  WS-HORA-CKPT            PIC X(08).
+       01  WS-CONTADOR-LEIDOS      PIC 9(07) VALUE 0.
+       01  WS-CONTADOR-OK          PIC 9(07) VALUE 0.
+       01  WS-CONTADOR-ERR         PIC 9(07) VALUE 0.
+
+       01  WS-LINEA-ENCABEZADO     PIC X(100) VALUE
+           "REPORTE DE EXCEPCIONES - CARGA MASIVA DE CLIENTES".
+
+       01  WS-LINEA-EXCEPCION.
+           05  WS-EXC-CLI-ID       PIC Z(9)9.
+           05  FILLER              PIC X(03) VALUE SPACES.
+           05  WS-EXC-MENSAJE      PIC X(60).
+
+       01  WS-LINEA-TOTAL-LEIDOS.
+           05  FILLER              PIC X(22) VALUE
+               "Registros leidos    : ".
+           05  WS-TOT-LEIDOS       PIC ZZZ,ZZ9.
+
+       01  WS-LINEA-TOTAL-OK.
+           05  FILLER              PIC X(22) VALUE
+               "Altas correctas     : ".
+           05  WS-TOT-OK           PIC ZZZ,ZZ9.
+
+       01  WS-LINEA-TOTAL-ERR.
+           05  FILLER              PIC X(22) VALUE
+               "Altas con excepcion : ".
+           05  WS-TOT-ERR          PIC ZZZ,ZZ9.
+
+           COPY CLLKAREA.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+           PERFORM 0100-INICIALIZAR
+           PERFORM 0200-PROCESAR-REGISTRO UNTIL WS-FIN-ARCHIVO
+           PERFORM 0900-FINALIZAR
+           STOP RUN.
+
+       0100-INICIALIZAR.
+           OPEN INPUT ENTRADA-FILE
+           PERFORM 0050-VERIFICAR-CHECKPOINT
+           PERFORM 1000-LEER-SIGUIENTE
+           PERFORM 0150-SALTAR-PROCESADOS
+               UNTIL WS-FIN-ARCHIVO
+                  OR WS-CONTADOR-LEIDOS >= WS-REINICIO-DESDE.
+
+       0050-VERIFICAR-CHECKPOINT.
+           MOVE 'N' TO WS-HAY-CHECKPOINT
+           OPEN INPUT CKPT-FILE
+           IF NOT WS-CKPT-NO-EXISTE
+               READ CKPT-FILE
+               IF WS-CKPT-STATUS = '00' AND CKPT-ULT-REG-NUM > 0
+                   MOVE 'S' TO WS-HAY-CHECKPOINT
+               END-IF
+               CLOSE CKPT-FILE
+           END-IF
+
+           IF WS-HAY-CHECKPOINT-VALIDO
+      *        WS-CONTADOR-LEIDOS se deja en 0: se actualiza registro
+      *        a registro en 0150-SALTAR-PROCESADOS a medida que se
+      *        leen y descartan, para que el cursor del archivo quede
+      *        realmente posicionado despues del ultimo procesado
+      *        (no solo el contador simulandolo).
+               MOVE CKPT-ULT-REG-NUM  TO WS-REINICIO-DESDE
+               MOVE CKPT-CONTADOR-OK  TO WS-CONTADOR-OK
+               MOVE CKPT-CONTADOR-ERR TO WS-CONTADOR-ERR
+               OPEN EXTEND EXCEPCION-FILE
+               IF WS-EXCEPCION-NO-EXISTE
+                   OPEN OUTPUT EXCEPCION-FILE
+                   WRITE EXC-LINEA FROM WS-LINEA-ENCABEZADO
+                   MOVE SPACES TO EXC-LINEA
+                   WRITE EXC-LINEA
+               END-IF
+               DISPLAY "Reiniciando carga desde el registro "
+                       WS-REINICIO-DESDE
+           ELSE
+               MOVE 0 TO WS-REINICIO-DESDE
+               OPEN OUTPUT EXCEPCION-FILE
+               WRITE EXC-LINEA FROM WS-LINEA-ENCABEZADO
+               MOVE SPACES TO EXC-LINEA
+               WRITE EXC-LINEA
+           END-IF.
+
+       0150-SALTAR-PROCESADOS.
+           ADD 1 TO WS-CONTADOR-LEIDOS
+           PERFORM 1000-LEER-SIGUIENTE.
+
+       0200-PROCESAR-REGISTRO.
+           ADD 1 TO WS-CONTADOR-LEIDOS
+           PERFORM 2000-DAR-ALTA-LOTE
+           PERFORM 0175-CHECKPOINT-SI-CORRESPONDE
+           PERFORM 1000-LEER-SIGUIENTE.
+
+       0175-CHECKPOINT-SI-CORRESPONDE.
+           ADD 1 TO WS-CONTADOR-CKPT
+           IF WS-CONTADOR-CKPT >= WS-INTERVALO-CKPT
+               PERFORM 0180-ESCRIBIR-CHECKPOINT
+               MOVE 0 TO WS-CONTADOR-CKPT
+           END-IF.
+
+       0180-ESCRIBIR-CHECKPOINT.
+           CALL 'CL0009' USING WS-FECHA-CKPT, WS-HORA-CKPT
+           MOVE WS-CONTADOR-LEIDOS  TO CKPT-ULT-REG-NUM
+           MOVE CLI-ID              TO CKPT-ULT-CLI-ID
+           MOVE WS-CONTADOR-OK      TO CKPT-CONTADOR-OK
+           MOVE WS-CONTADOR-ERR     TO CKPT-CONTADOR-ERR
+           MOVE WS-FECHA-CKPT       TO CKPT-FECHA
+           MOVE WS-HORA-CKPT        TO CKPT-HORA
+           OPEN OUTPUT CKPT-FILE
+           WRITE CKPT-REG
+           CLOSE CKPT-FILE.
+
+       1000-LEER-SIGUIENTE.
+           READ ENTRADA-FILE
+               AT END
+                   MOVE '10' TO WS-ENTRADA-STATUS
+           END-READ.
+
+       2000-DAR-ALTA-LOTE.
+           MOVE 'B'                TO CL-MODO-EJECUCION
+           MOVE CLI-ID              TO CL-CLI-ID
+           MOVE CLI-TIPO-DOC        TO CL-LOTE-TIPO-DOC
+           MOVE CLI-NUM-DOC         TO CL-LOTE-NUM-DOC
+           MOVE CLI-NOMBRE          TO CL-LOTE-NOMBRE
+           MOVE CLI-APELLIDO        TO CL-LOTE-APELLIDO
+           MOVE CLI-DIRECCION       TO CL-LOTE-DIRECCION
+           MOVE CLI-TELEFONO        TO CL-LOTE-TELEFONO
+           MOVE CLI-EMAIL           TO CL-LOTE-EMAIL
+           MOVE CLI-FEC-ALTA        TO CL-LOTE-FEC-ALTA
+           MOVE 00                  TO CL-RETURN-CODE
+           MOVE 0                   TO CL-SQLCODE-OUT
+           MOVE SPACES              TO CL-MENSAJE
+
+           CALL 'CL0001' USING CL-COMAREA
+
+           IF CL-RC-OK
+               ADD 1 TO WS-CONTADOR-OK
+           ELSE
+               ADD 1 TO WS-CONTADOR-ERR
+               PERFORM 3000-ESCRIBIR-EXCEPCION
+           END-IF.
+
+       3000-ESCRIBIR-EXCEPCION.
+           MOVE CLI-ID              TO WS-EXC-CLI-ID
+           MOVE CL-MENSAJE          TO WS-EXC-MENSAJE
+           WRITE EXC-LINEA FROM WS-LINEA-EXCEPCION.
+
+       0900-FINALIZAR.
+           CLOSE ENTRADA-FILE
+           PERFORM 0190-REINICIAR-CHECKPOINT
+
+           MOVE SPACES TO EXC-LINEA
+           WRITE EXC-LINEA
+           MOVE WS-CONTADOR-LEIDOS  TO WS-TOT-LEIDOS
+           WRITE EXC-LINEA FROM WS-LINEA-TOTAL-LEIDOS
+           MOVE WS-CONTADOR-OK      TO WS-TOT-OK
+           WRITE EXC-LINEA FROM WS-LINEA-TOTAL-OK
+           MOVE WS-CONTADOR-ERR     TO WS-TOT-ERR
+           WRITE EXC-LINEA FROM WS-LINEA-TOTAL-ERR
+
+           CLOSE EXCEPCION-FILE
+
+           DISPLAY "Carga masiva de clientes finalizada."
+           DISPLAY "Leidos: " WS-CONTADOR-LEIDOS
+                   " OK: " WS-CONTADOR-OK
+                   " Excepciones: " WS-CONTADOR-ERR.
+
+       0190-REINICIAR-CHECKPOINT.
+      *    El proceso termino completo: se deja el checkpoint en cero
+      *    para que la proxima ejecucion arranque desde el principio
+      *    en vez de interpretarlo como un reinicio.
+           CALL 'CL0009' USING WS-FECHA-CKPT, WS-HORA-CKPT
+           MOVE 0                   TO CKPT-ULT-REG-NUM
+           MOVE 0                   TO CKPT-ULT-CLI-ID
+           MOVE WS-CONTADOR-OK      TO CKPT-CONTADOR-OK
+           MOVE WS-CONTADOR-ERR     TO CKPT-CONTADOR-ERR
+           MOVE WS-FECHA-CKPT       TO CKPT-FECHA
+           MOVE WS-HORA-CKPT        TO CKPT-HORA
+           OPEN OUTPUT CKPT-FILE
+           WRITE CKPT-REG
+           CLOSE CKPT-FILE.
