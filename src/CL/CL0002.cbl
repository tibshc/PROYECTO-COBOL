@@ -0,0 +1,121 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CL0002.
+       AUTHOR. BANC-S.
+      *=================================================================
+      *    BAJA DE CLIENTE
+      *    Transaccion de pantalla que da de baja (logica, ESTADO='I')
+      *    a un cliente existente en CLIENTES. Invocada por el menu
+      *    CL0000 (opcion 2). Al finalizar con exito publica una
+      *    notificacion saliente via CL0008 (solicitud 008), con la
+      *    fecha del dia como fecha efectiva de la baja.
+      *=================================================================
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      *=================================================================
+      *    VARIABLES DE BASE DE DATOS Y HOST (ESQL)
+      *=================================================================
+           EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+           COPY CLIENTES.
+
+           EXEC SQL END DECLARE SECTION END-EXEC.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      *=================================================================
+      *    VARIABLES DE CONTROL Y LOGICA
+      *=================================================================
+       01  WS-SQLCODE-DISP        PIC -(8)9.
+       01  WS-FECHA-BAJA          PIC X(10).
+       01  WS-HORA-BAJA           PIC X(08).
+
+       LINKAGE SECTION.
+           COPY CLLKAREA.
+
+       PROCEDURE DIVISION USING CL-COMAREA.
+
+       0000-MAIN.
+           INITIALIZE CLIENTES-REG
+           MOVE 00                TO CL-RETURN-CODE
+           MOVE 0                 TO CL-SQLCODE-OUT
+           MOVE SPACES            TO CL-MENSAJE
+
+           DISPLAY "---- BAJA DE CLIENTE ----"
+           DISPLAY "Numero de cliente a dar de baja: "
+               WITH NO ADVANCING
+           ACCEPT CLI-ID
+           MOVE CLI-ID            TO CL-CLI-ID
+
+           PERFORM 1000-BUSCAR-CLIENTE
+           IF CL-RC-OK
+               PERFORM 2000-DAR-DE-BAJA
+           END-IF
+
+           GOBACK.
+
+       1000-BUSCAR-CLIENTE.
+           EXEC SQL
+               SELECT CLI_NOMBRE, CLI_APELLIDO, CLI_ESTADO,
+                      CLI_TIPO_DOC, CLI_NUM_DOC, CLI_DIRECCION,
+                      CLI_TELEFONO, CLI_EMAIL, CLI_FEC_ALTA
+                   INTO :CLI-NOMBRE, :CLI-APELLIDO, :CLI-ESTADO,
+                        :CLI-TIPO-DOC, :CLI-NUM-DOC, :CLI-DIRECCION,
+                        :CLI-TELEFONO, :CLI-EMAIL, :CLI-FEC-ALTA
+                   FROM CLIENTES
+                   WHERE CLI_ID = :CLI-ID
+           END-EXEC
+
+           MOVE SQLCODE TO CL-SQLCODE-OUT
+           MOVE SQLCODE TO WS-SQLCODE-DISP
+           EVALUATE SQLCODE
+               WHEN 0
+                   MOVE 00 TO CL-RETURN-CODE
+                   MOVE CLI-ESTADO   TO CL-A-ESTADO
+               WHEN 100
+                   MOVE 04 TO CL-RETURN-CODE
+                   MOVE "Cliente no encontrado" TO CL-MENSAJE
+               WHEN OTHER
+                   MOVE 12 TO CL-RETURN-CODE
+                   STRING "Error de base de datos SQLCODE "
+                          DELIMITED SIZE
+                          WS-SQLCODE-DISP
+                          DELIMITED SIZE
+                       INTO CL-MENSAJE
+           END-EVALUATE.
+
+       2000-DAR-DE-BAJA.
+           IF CLI-INACTIVO
+               MOVE 16 TO CL-RETURN-CODE
+               MOVE "El cliente ya se encuentra dado de baja"
+                   TO CL-MENSAJE
+           ELSE
+               MOVE 'I' TO CLI-ESTADO
+               EXEC SQL
+                   UPDATE CLIENTES
+                       SET CLI_ESTADO = :CLI-ESTADO
+                       WHERE CLI_ID = :CLI-ID
+               END-EXEC
+
+               MOVE SQLCODE TO CL-SQLCODE-OUT
+               MOVE SQLCODE TO WS-SQLCODE-DISP
+               EVALUATE SQLCODE
+                   WHEN 0
+                       MOVE 00 TO CL-RETURN-CODE
+                       MOVE "Cliente dado de baja correctamente"
+                           TO CL-MENSAJE
+                       MOVE CLI-ESTADO   TO CL-D-ESTADO
+                       CALL 'CL0009' USING WS-FECHA-BAJA, WS-HORA-BAJA
+                       CALL 'CL0008' USING CLI-ID, 'BAJA', WS-FECHA-BAJA
+                   WHEN OTHER
+                       MOVE 12 TO CL-RETURN-CODE
+                       STRING "Error de base de datos SQLCODE "
+                              DELIMITED SIZE
+                              WS-SQLCODE-DISP
+                              DELIMITED SIZE
+                           INTO CL-MENSAJE
+               END-EVALUATE
+           END-IF.
