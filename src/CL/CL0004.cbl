@@ -0,0 +1,207 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CL0004.
+       AUTHOR. BANC-S.
+      *=================================================================
+      *    CONSULTA DE CLIENTE
+      *    Transaccion de pantalla que consulta CLIENTES. Soporta dos
+      *    modos: busqueda exacta por numero de cliente y busqueda por
+      *    nombre/apellido parcial (LIKE), que devuelve una lista
+      *    desplegable de coincidencias para que el operador elija el
+      *    cliente a ver en detalle (solicitud 006). Invocada por el
+      *    menu CL0000 (opcion 4).
+      *=================================================================
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      *=================================================================
+      *    VARIABLES DE BASE DE DATOS Y HOST (ESQL)
+      *=================================================================
+           EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+           COPY CLIENTES.
+
+       01  WS-PATRON-BUSQUEDA      PIC X(42).
+
+           EXEC SQL END DECLARE SECTION END-EXEC.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      *=================================================================
+      *    VARIABLES DE CONTROL Y LOGICA
+      *=================================================================
+       01  WS-SQLCODE-DISP        PIC -(8)9.
+       01  WS-MODO-BUSQUEDA       PIC X(01).
+           88  WS-MODO-ID                 VALUE '1'.
+           88  WS-MODO-NOMBRE             VALUE '2'.
+       01  WS-TEXTO-BUSQUEDA      PIC X(40).
+       01  WS-MAS-REGISTROS       PIC X(01) VALUE 'S'.
+           88  WS-HAY-MAS-REGISTROS       VALUE 'S'.
+       01  WS-CONTADOR-PAGINA     PIC 9(02) VALUE 0.
+       01  WS-TOTAL-COINCIDENCIAS PIC 9(05) VALUE 0.
+       01  WS-CONTINUAR-LISTA     PIC X(01) VALUE 'S'.
+           88  WS-CONTINUAR-LISTANDO      VALUE 'S'.
+       01  WS-RESPUESTA-SCROLL    PIC X(01).
+
+       LINKAGE SECTION.
+           COPY CLLKAREA.
+
+       PROCEDURE DIVISION USING CL-COMAREA.
+
+       0000-MAIN.
+           INITIALIZE CLIENTES-REG
+           MOVE 00                TO CL-RETURN-CODE
+           MOVE 0                 TO CL-SQLCODE-OUT
+           MOVE SPACES            TO CL-MENSAJE
+
+           DISPLAY "---- CONSULTA DE CLIENTE ----"
+           DISPLAY "1. Buscar por numero de cliente"
+           DISPLAY "2. Buscar por nombre o apellido (parcial)"
+           DISPLAY "Modo de busqueda: " WITH NO ADVANCING
+           ACCEPT WS-MODO-BUSQUEDA
+
+           EVALUATE TRUE
+               WHEN WS-MODO-ID
+                   PERFORM 1000-CONSULTAR-POR-ID
+               WHEN WS-MODO-NOMBRE
+                   PERFORM 2000-CONSULTAR-POR-NOMBRE
+               WHEN OTHER
+                   MOVE 16 TO CL-RETURN-CODE
+                   MOVE "Modo de busqueda invalido" TO CL-MENSAJE
+           END-EVALUATE
+
+           GOBACK.
+
+       1000-CONSULTAR-POR-ID.
+           DISPLAY "Numero de cliente: " WITH NO ADVANCING
+           ACCEPT CLI-ID
+           MOVE CLI-ID TO CL-CLI-ID
+           PERFORM 1050-BUSCAR-Y-MOSTRAR-POR-ID.
+
+       1050-BUSCAR-Y-MOSTRAR-POR-ID.
+           EXEC SQL
+               SELECT CLI_NOMBRE, CLI_APELLIDO, CLI_ESTADO,
+                      CLI_TIPO_DOC, CLI_NUM_DOC, CLI_DIRECCION,
+                      CLI_TELEFONO, CLI_EMAIL, CLI_FEC_ALTA
+                   INTO :CLI-NOMBRE, :CLI-APELLIDO, :CLI-ESTADO,
+                        :CLI-TIPO-DOC, :CLI-NUM-DOC, :CLI-DIRECCION,
+                        :CLI-TELEFONO, :CLI-EMAIL, :CLI-FEC-ALTA
+                   FROM CLIENTES
+                   WHERE CLI_ID = :CLI-ID
+           END-EXEC
+
+           MOVE SQLCODE TO CL-SQLCODE-OUT
+           MOVE SQLCODE TO WS-SQLCODE-DISP
+           EVALUATE SQLCODE
+               WHEN 0
+                   MOVE 00 TO CL-RETURN-CODE
+                   MOVE "Cliente encontrado" TO CL-MENSAJE
+                   PERFORM 3000-MOSTRAR-DETALLE
+               WHEN 100
+                   MOVE 04 TO CL-RETURN-CODE
+                   MOVE "Cliente no encontrado" TO CL-MENSAJE
+               WHEN OTHER
+                   MOVE 12 TO CL-RETURN-CODE
+                   STRING "Error de base de datos SQLCODE "
+                          DELIMITED SIZE
+                          WS-SQLCODE-DISP
+                          DELIMITED SIZE
+                       INTO CL-MENSAJE
+           END-EVALUATE.
+
+       2000-CONSULTAR-POR-NOMBRE.
+           DISPLAY "Nombre o apellido (parcial): " WITH NO ADVANCING
+           ACCEPT WS-TEXTO-BUSQUEDA
+           MOVE SPACES TO WS-PATRON-BUSQUEDA
+           STRING "%" DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-TEXTO-BUSQUEDA) DELIMITED BY SIZE
+                  "%" DELIMITED BY SIZE
+               INTO WS-PATRON-BUSQUEDA
+
+           EXEC SQL
+               DECLARE CUR-CLIENTES CURSOR FOR
+                   SELECT CLI_ID, CLI_NOMBRE, CLI_APELLIDO, CLI_ESTADO
+                       FROM CLIENTES
+                       WHERE CLI_NOMBRE   LIKE :WS-PATRON-BUSQUEDA
+                          OR CLI_APELLIDO LIKE :WS-PATRON-BUSQUEDA
+                       ORDER BY CLI_APELLIDO, CLI_NOMBRE
+           END-EXEC
+
+           EXEC SQL
+               OPEN CUR-CLIENTES
+           END-EXEC
+
+           MOVE SQLCODE TO CL-SQLCODE-OUT
+           IF SQLCODE NOT = 0
+               MOVE 12 TO CL-RETURN-CODE
+               MOVE SQLCODE TO WS-SQLCODE-DISP
+               MOVE "Error de base de datos al abrir el cursor"
+                   TO CL-MENSAJE
+           ELSE
+               MOVE 'S' TO WS-MAS-REGISTROS
+               MOVE 'S' TO WS-CONTINUAR-LISTA
+               MOVE 0   TO WS-CONTADOR-PAGINA
+               MOVE 0   TO WS-TOTAL-COINCIDENCIAS
+               PERFORM 2100-LISTAR-COINCIDENCIAS
+                   UNTIL NOT WS-HAY-MAS-REGISTROS
+                      OR NOT WS-CONTINUAR-LISTANDO
+
+               EXEC SQL
+                   CLOSE CUR-CLIENTES
+               END-EXEC
+
+               IF WS-TOTAL-COINCIDENCIAS = 0
+                   MOVE 04 TO CL-RETURN-CODE
+                   MOVE "No se encontraron coincidencias"
+                       TO CL-MENSAJE
+               ELSE
+                   MOVE 00 TO CL-RETURN-CODE
+                   MOVE "Consulta de coincidencias finalizada"
+                       TO CL-MENSAJE
+                   PERFORM 2200-SELECCIONAR-CLIENTE
+               END-IF
+           END-IF.
+
+       2100-LISTAR-COINCIDENCIAS.
+           EXEC SQL
+               FETCH CUR-CLIENTES
+                   INTO :CLI-ID, :CLI-NOMBRE, :CLI-APELLIDO, :CLI-ESTADO
+           END-EXEC
+
+           IF SQLCODE = 100
+               MOVE 'N' TO WS-MAS-REGISTROS
+           ELSE
+               ADD 1 TO WS-CONTADOR-PAGINA
+               ADD 1 TO WS-TOTAL-COINCIDENCIAS
+               MOVE CLI-ID TO CL-CLI-ID
+               DISPLAY CLI-ID SPACE CLI-NOMBRE SPACE CLI-APELLIDO
+                       SPACE CLI-ESTADO
+               IF WS-CONTADOR-PAGINA >= 10
+                   DISPLAY "-- Mas resultados? (S/N): "
+                       WITH NO ADVANCING
+                   ACCEPT WS-RESPUESTA-SCROLL
+                   MOVE WS-RESPUESTA-SCROLL TO WS-CONTINUAR-LISTA
+                   MOVE 0 TO WS-CONTADOR-PAGINA
+               END-IF
+           END-IF.
+
+       2200-SELECCIONAR-CLIENTE.
+           DISPLAY "Numero de cliente a ver en detalle (0 omite): "
+               WITH NO ADVANCING
+           ACCEPT CLI-ID
+           IF CLI-ID NOT = 0
+               MOVE CLI-ID TO CL-CLI-ID
+               PERFORM 1050-BUSCAR-Y-MOSTRAR-POR-ID
+           END-IF.
+
+       3000-MOSTRAR-DETALLE.
+           DISPLAY "Cliente numero : " CLI-ID
+           DISPLAY "Nombre          : " CLI-NOMBRE " " CLI-APELLIDO
+           DISPLAY "Documento       : " CLI-TIPO-DOC "-" CLI-NUM-DOC
+           DISPLAY "Direccion       : " CLI-DIRECCION
+           DISPLAY "Telefono        : " CLI-TELEFONO
+           DISPLAY "Email           : " CLI-EMAIL
+           DISPLAY "Estado          : " CLI-ESTADO
+           DISPLAY "Fecha de alta   : " CLI-FEC-ALTA.
