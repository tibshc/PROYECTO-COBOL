@@ -0,0 +1,202 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CL0005.
+       AUTHOR. BANC-S.
+      *=================================================================
+      *    LISTADO DE CLIENTES
+      *    Recorre CLIENTES completa y emite un reporte paginado
+      *    (numero de cliente, nombre, estado, fecha de alta) con
+      *    encabezados, salto de pagina y conteo final, para que
+      *    supervisores de sucursal hagan el cierre de dia sin
+      *    consultar la base a mano (solicitud 001). Invocado por
+      *    CL0000 (opcion 5).
+      *=================================================================
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REPORTE-FILE ASSIGN TO RPTCLI
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REPORTE-FILE
+           RECORDING MODE IS F.
+       01  RPT-LINEA               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+      *=================================================================
+      *    VARIABLES DE BASE DE DATOS Y HOST (ESQL)
+      *=================================================================
+           EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+           COPY CLIENTES.
+
+           EXEC SQL END DECLARE SECTION END-EXEC.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      *=================================================================
+      *    VARIABLES DE CONTROL Y LOGICA
+      *=================================================================
+       01  WS-RPT-STATUS           PIC X(02).
+       01  WS-SQLCODE-DISP         PIC -(8)9.
+       01  WS-FIN-CURSOR           PIC X(01) VALUE 'N'.
+           88  WS-NO-HAY-MAS-CLIENTES     VALUE 'S'.
+       01  WS-LINEAS-EN-PAGINA     PIC 9(02) VALUE 0.
+       01  WS-MAX-LINEAS-PAGINA    PIC 9(02) VALUE 40.
+       01  WS-NUMERO-PAGINA        PIC 9(04) VALUE 0.
+       01  WS-TOTAL-CLIENTES       PIC 9(07) VALUE 0.
+       01  WS-FECHA-HOY            PIC X(10).
+       01  WS-HORA-HOY             PIC X(08).
+
+       01  WS-ENCABEZADO-1.
+           05  FILLER              PIC X(20) VALUE
+               "SISTEMA BANCARIO".
+           05  FILLER              PIC X(20) VALUE
+               "LISTADO DE CLIENTES".
+           05  FILLER              PIC X(08) VALUE "Pagina: ".
+           05  WS-ENC-PAGINA       PIC ZZZ9.
+
+       01  WS-ENCABEZADO-2.
+           05  FILLER              PIC X(10) VALUE "Fecha: ".
+           05  WS-ENC-FECHA        PIC X(10).
+           05  FILLER              PIC X(05) VALUE SPACES.
+           05  FILLER              PIC X(08) VALUE "Hora: ".
+           05  WS-ENC-HORA         PIC X(08).
+
+       01  WS-ENCABEZADO-3.
+           05  FILLER              PIC X(12) VALUE "NUM. CLIENTE".
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  FILLER              PIC X(41) VALUE
+               "NOMBRE                                  ".
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  FILLER              PIC X(08) VALUE "ESTADO  ".
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  FILLER              PIC X(10) VALUE "FEC ALTA  ".
+
+       01  WS-LINEA-DETALLE.
+           05  WS-DET-ID           PIC Z(9)9.
+           05  FILLER              PIC X(03) VALUE SPACES.
+           05  WS-DET-NOMBRE       PIC X(41).
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  WS-DET-ESTADO       PIC X(08).
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  WS-DET-FEC-ALTA     PIC X(10).
+
+       01  WS-LINEA-TOTAL.
+           05  FILLER              PIC X(20) VALUE
+               "TOTAL DE CLIENTES: ".
+           05  WS-TOT-CLIENTES     PIC ZZZ,ZZ9.
+
+       LINKAGE SECTION.
+           COPY CLLKAREA.
+
+       PROCEDURE DIVISION USING CL-COMAREA.
+
+       0000-MAIN.
+           MOVE 00                TO CL-RETURN-CODE
+           MOVE 0                 TO CL-SQLCODE-OUT
+           MOVE SPACES            TO CL-MENSAJE
+
+      *    WS-FIN-CURSOR y los contadores solo se inicializan por
+      *    VALUE al cargar el programa, no en cada CALL: si el menu
+      *    invoca esta opcion mas de una vez en la misma corrida hay
+      *    que reponerlos aqui o la segunda pasada arranca con el
+      *    estado (fin de cursor, totales) de la pasada anterior.
+           MOVE 'N' TO WS-FIN-CURSOR
+           MOVE 0   TO WS-LINEAS-EN-PAGINA
+           MOVE 0   TO WS-NUMERO-PAGINA
+           MOVE 0   TO WS-TOTAL-CLIENTES
+
+           CALL 'CL0009' USING WS-FECHA-HOY, WS-HORA-HOY
+
+           OPEN OUTPUT REPORTE-FILE
+
+           EXEC SQL
+               DECLARE CUR-LISTADO CURSOR FOR
+                   SELECT CLI_ID, CLI_NOMBRE, CLI_APELLIDO,
+                          CLI_ESTADO, CLI_FEC_ALTA
+                       FROM CLIENTES
+                       ORDER BY CLI_ID
+           END-EXEC
+
+           EXEC SQL
+               OPEN CUR-LISTADO
+           END-EXEC
+
+           MOVE SQLCODE TO CL-SQLCODE-OUT
+           IF SQLCODE NOT = 0
+               MOVE 12 TO CL-RETURN-CODE
+               MOVE SQLCODE TO WS-SQLCODE-DISP
+               STRING "Error de base de datos SQLCODE "
+                      DELIMITED SIZE
+                      WS-SQLCODE-DISP
+                      DELIMITED SIZE
+                   INTO CL-MENSAJE
+           ELSE
+               PERFORM 1000-IMPRIMIR-ENCABEZADO
+               PERFORM 2000-LISTAR-CLIENTES
+                   UNTIL WS-NO-HAY-MAS-CLIENTES
+
+               EXEC SQL
+                   CLOSE CUR-LISTADO
+               END-EXEC
+
+               PERFORM 3000-IMPRIMIR-TOTAL
+               MOVE 00 TO CL-RETURN-CODE
+               MOVE "Listado de clientes generado correctamente"
+                   TO CL-MENSAJE
+           END-IF
+
+           CLOSE REPORTE-FILE
+
+           GOBACK.
+
+       1000-IMPRIMIR-ENCABEZADO.
+           ADD 1 TO WS-NUMERO-PAGINA
+           MOVE WS-NUMERO-PAGINA   TO WS-ENC-PAGINA
+           MOVE WS-FECHA-HOY       TO WS-ENC-FECHA
+           MOVE WS-HORA-HOY        TO WS-ENC-HORA
+
+           WRITE RPT-LINEA FROM WS-ENCABEZADO-1
+           WRITE RPT-LINEA FROM WS-ENCABEZADO-2
+           MOVE SPACES TO RPT-LINEA
+           WRITE RPT-LINEA
+           WRITE RPT-LINEA FROM WS-ENCABEZADO-3
+           MOVE 0 TO WS-LINEAS-EN-PAGINA.
+
+       2000-LISTAR-CLIENTES.
+           EXEC SQL
+               FETCH CUR-LISTADO
+                   INTO :CLI-ID, :CLI-NOMBRE, :CLI-APELLIDO,
+                        :CLI-ESTADO, :CLI-FEC-ALTA
+           END-EXEC
+
+           IF SQLCODE = 100
+               MOVE 'S' TO WS-FIN-CURSOR
+           ELSE
+               IF WS-LINEAS-EN-PAGINA >= WS-MAX-LINEAS-PAGINA
+                   PERFORM 1000-IMPRIMIR-ENCABEZADO
+               END-IF
+
+               MOVE CLI-ID         TO WS-DET-ID
+               MOVE SPACES         TO WS-DET-NOMBRE
+               STRING FUNCTION TRIM(CLI-NOMBRE)    DELIMITED BY SIZE
+                      " "                          DELIMITED BY SIZE
+                      FUNCTION TRIM(CLI-APELLIDO)  DELIMITED BY SIZE
+                   INTO WS-DET-NOMBRE
+               MOVE CLI-ESTADO     TO WS-DET-ESTADO
+               MOVE CLI-FEC-ALTA   TO WS-DET-FEC-ALTA
+
+               WRITE RPT-LINEA FROM WS-LINEA-DETALLE
+               ADD 1 TO WS-LINEAS-EN-PAGINA
+               ADD 1 TO WS-TOTAL-CLIENTES
+           END-IF.
+
+       3000-IMPRIMIR-TOTAL.
+           MOVE SPACES TO RPT-LINEA
+           WRITE RPT-LINEA
+           MOVE WS-TOTAL-CLIENTES  TO WS-TOT-CLIENTES
+           WRITE RPT-LINEA FROM WS-LINEA-TOTAL.
