@@ -0,0 +1,59 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CL0008.
+       AUTHOR. BANC-S.
+      *=================================================================
+      *    PUBLICADOR DE NOTIFICACIONES DE CLIENTES
+      *    Subrutina comun invocada por CL0001 (Alta) y CL0002 (Baja)
+      *    al finalizar con exito. Agrega un registro al archivo
+      *    secuencial de notificaciones salientes (DD NOTIFCLI) que
+      *    consumen Cuentas y Emision de Tarjetas (solicitud 008).
+      *=================================================================
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NOTIF-FILE ASSIGN TO NOTIFCLI
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-NOTIF-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NOTIF-FILE
+           RECORDING MODE IS F.
+           COPY CLNOTIF.
+
+       WORKING-STORAGE SECTION.
+       01  WS-NOTIF-STATUS        PIC X(02).
+           88  WS-NOTIF-OK                VALUE '00'.
+           88  WS-NOTIF-NO-EXISTE         VALUE '35'.
+       01  WS-FECHA-HOY           PIC X(10).
+       01  WS-HORA-HOY            PIC X(08).
+
+       LINKAGE SECTION.
+       01  LK-CLI-ID              PIC 9(10).
+       01  LK-ACCION              PIC X(04).
+       01  LK-FEC-EFECTIVA        PIC X(10).
+
+       PROCEDURE DIVISION USING LK-CLI-ID, LK-ACCION, LK-FEC-EFECTIVA.
+
+       0000-MAIN.
+           OPEN EXTEND NOTIF-FILE
+           IF WS-NOTIF-NO-EXISTE
+               OPEN OUTPUT NOTIF-FILE
+           END-IF
+
+           CALL 'CL0009' USING WS-FECHA-HOY, WS-HORA-HOY
+
+           INITIALIZE NOTIF-REG
+           MOVE LK-CLI-ID         TO NOT-CLI-ID
+           MOVE LK-ACCION         TO NOT-ACCION
+           MOVE LK-FEC-EFECTIVA   TO NOT-FEC-EFECTIVA
+           MOVE WS-FECHA-HOY      TO NOT-FECHA-GEN
+           MOVE WS-HORA-HOY       TO NOT-HORA-GEN
+           MOVE 'P'               TO NOT-ESTADO-ENVIO
+
+           WRITE NOTIF-REG
+
+           CLOSE NOTIF-FILE
+
+           GOBACK.
