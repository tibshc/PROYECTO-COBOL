@@ -0,0 +1,161 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CL0003.
+       AUTHOR. BANC-S.
+      *=================================================================
+      *    MODIFICACION DE CLIENTE
+      *    Transaccion de pantalla que actualiza los datos de contacto
+      *    (direccion, telefono, email) y la clasificacion de riesgo
+      *    KYC (solicitud 007) de un cliente existente en CLIENTES.
+      *    Invocada por el menu CL0000 (opcion 3).
+      *=================================================================
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      *=================================================================
+      *    VARIABLES DE BASE DE DATOS Y HOST (ESQL)
+      *=================================================================
+           EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+           COPY CLIENTES.
+
+           EXEC SQL END DECLARE SECTION END-EXEC.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      *=================================================================
+      *    VARIABLES DE CONTROL Y LOGICA
+      *=================================================================
+       01  WS-SQLCODE-DISP        PIC -(8)9.
+       01  WS-RIESGO-VALIDO       PIC X(01) VALUE 'N'.
+           88  WS-HAY-RIESGO-VALIDO       VALUE 'S'.
+
+       LINKAGE SECTION.
+           COPY CLLKAREA.
+
+       PROCEDURE DIVISION USING CL-COMAREA.
+
+       0000-MAIN.
+           INITIALIZE CLIENTES-REG
+           MOVE 00                TO CL-RETURN-CODE
+           MOVE 0                 TO CL-SQLCODE-OUT
+           MOVE SPACES            TO CL-MENSAJE
+
+           DISPLAY "---- MODIFICACION DE CLIENTE ----"
+           DISPLAY "Numero de cliente a modificar: " WITH NO ADVANCING
+           ACCEPT CLI-ID
+           MOVE CLI-ID            TO CL-CLI-ID
+
+           PERFORM 1000-BUSCAR-CLIENTE
+           IF CL-RC-OK
+               PERFORM 2000-CAPTURAR-CAMBIOS
+               PERFORM 3000-ACTUALIZAR-CLIENTE
+           END-IF
+
+           GOBACK.
+
+       1000-BUSCAR-CLIENTE.
+           EXEC SQL
+               SELECT CLI_NOMBRE, CLI_APELLIDO, CLI_ESTADO,
+                      CLI_DIRECCION, CLI_TELEFONO, CLI_EMAIL,
+                      CLI_RIESGO, CLI_FEC_KYC
+                   INTO :CLI-NOMBRE, :CLI-APELLIDO, :CLI-ESTADO,
+                        :CLI-DIRECCION, :CLI-TELEFONO, :CLI-EMAIL,
+                        :CLI-RIESGO, :CLI-FEC-KYC
+                   FROM CLIENTES
+                   WHERE CLI_ID = :CLI-ID
+           END-EXEC
+
+           MOVE SQLCODE TO CL-SQLCODE-OUT
+           MOVE SQLCODE TO WS-SQLCODE-DISP
+           EVALUATE SQLCODE
+               WHEN 0
+                   MOVE 00 TO CL-RETURN-CODE
+                   MOVE CLI-DIRECCION TO CL-A-DIRECCION
+                   MOVE CLI-TELEFONO  TO CL-A-TELEFONO
+                   MOVE CLI-EMAIL     TO CL-A-EMAIL
+                   MOVE CLI-ESTADO    TO CL-A-ESTADO
+                   MOVE CLI-RIESGO    TO CL-A-RIESGO
+               WHEN 100
+                   MOVE 04 TO CL-RETURN-CODE
+                   MOVE "Cliente no encontrado" TO CL-MENSAJE
+               WHEN OTHER
+                   MOVE 12 TO CL-RETURN-CODE
+                   STRING "Error de base de datos SQLCODE "
+                          DELIMITED SIZE
+                          WS-SQLCODE-DISP
+                          DELIMITED SIZE
+                       INTO CL-MENSAJE
+           END-EVALUATE.
+
+       2000-CAPTURAR-CAMBIOS.
+           DISPLAY "Cliente: " CLI-NOMBRE " " CLI-APELLIDO
+           DISPLAY "Direccion actual [" CLI-DIRECCION "]"
+           DISPLAY "Direccion nueva  : " WITH NO ADVANCING
+           ACCEPT CLI-DIRECCION
+           DISPLAY "Telefono actual  [" CLI-TELEFONO "]"
+           DISPLAY "Telefono nuevo   : " WITH NO ADVANCING
+           ACCEPT CLI-TELEFONO
+           DISPLAY "Email actual     [" CLI-EMAIL "]"
+           DISPLAY "Email nuevo      : " WITH NO ADVANCING
+           ACCEPT CLI-EMAIL
+           DISPLAY "Riesgo actual    [" CLI-RIESGO "]"
+           PERFORM 2100-CAPTURAR-RIESGO
+           DISPLAY "Fecha de revision KYC actual [" CLI-FEC-KYC "]"
+           DISPLAY "Fecha de revision KYC (AAAA-MM-DD): "
+               WITH NO ADVANCING
+           ACCEPT CLI-FEC-KYC.
+
+       2100-CAPTURAR-RIESGO.
+      *    Valida que la clasificacion de riesgo sea BA/MD/AL antes
+      *    de aceptarla, re-preguntando ante un valor invalido
+      *    (mismo patron de CL0000 0150-LEER-OPCION-VALIDA, solicitud
+      *    007).
+           MOVE 'N' TO WS-RIESGO-VALIDO
+           PERFORM UNTIL WS-HAY-RIESGO-VALIDO
+               DISPLAY "Riesgo nuevo (BA=Bajo, MD=Medio, AL=Alto): "
+                   WITH NO ADVANCING
+               ACCEPT CLI-RIESGO
+               EVALUATE TRUE
+                   WHEN CLI-RIESGO-BAJO
+                   WHEN CLI-RIESGO-MEDIO
+                   WHEN CLI-RIESGO-ALTO
+                       MOVE 'S' TO WS-RIESGO-VALIDO
+                   WHEN OTHER
+                       DISPLAY "Valor invalido. Ingrese BA, MD o AL."
+               END-EVALUATE
+           END-PERFORM.
+
+       3000-ACTUALIZAR-CLIENTE.
+           EXEC SQL
+               UPDATE CLIENTES
+                   SET CLI_DIRECCION = :CLI-DIRECCION,
+                       CLI_TELEFONO  = :CLI-TELEFONO,
+                       CLI_EMAIL     = :CLI-EMAIL,
+                       CLI_RIESGO    = :CLI-RIESGO,
+                       CLI_FEC_KYC   = :CLI-FEC-KYC
+                   WHERE CLI_ID = :CLI-ID
+           END-EXEC
+
+           MOVE SQLCODE TO CL-SQLCODE-OUT
+           MOVE SQLCODE TO WS-SQLCODE-DISP
+           EVALUATE SQLCODE
+               WHEN 0
+                   MOVE 00 TO CL-RETURN-CODE
+                   MOVE "Cliente modificado correctamente"
+                       TO CL-MENSAJE
+                   MOVE CLI-DIRECCION TO CL-D-DIRECCION
+                   MOVE CLI-TELEFONO  TO CL-D-TELEFONO
+                   MOVE CLI-EMAIL     TO CL-D-EMAIL
+                   MOVE CLI-ESTADO    TO CL-D-ESTADO
+                   MOVE CLI-RIESGO    TO CL-D-RIESGO
+               WHEN OTHER
+                   MOVE 12 TO CL-RETURN-CODE
+                   STRING "Error de base de datos SQLCODE "
+                          DELIMITED SIZE
+                          WS-SQLCODE-DISP
+                          DELIMITED SIZE
+                       INTO CL-MENSAJE
+           END-EVALUATE.
